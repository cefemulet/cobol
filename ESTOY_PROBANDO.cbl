@@ -0,0 +1,551 @@
+000010******************************************************************
+000020* Author: Ceferino Mulet
+000030* Installation: Departamento de Proceso de Datos
+000040* Date-written: 04/11/2022
+000050* Date-compiled:
+000060* Purpose: Lee un lote de transacciones NUM1/NUM2, las suma,
+000070*          mantiene el maestro de personas, despacha las
+000080*          rutinas de servicio RUTINA01-RUTINA04, y deja
+000090*          constancia de todo en auditoria, extracto de
+000100*          interfaz y checkpoint de reinicio.
+000110* Tectonics: cobc
+000120*
+000130* Modification history:
+000140*   04/11/2022  CM  PROGRAMA INICIAL - PRUEBA DE SUMA SIMPLE
+000150*                   CON ACCEPT DE NUM1/NUM2 POR CONSOLA.
+000160*   09/08/2026  CM  CONVERTIDO A PROCESO POR LOTES: LAS
+000170*                   TRANSACCIONES SE LEEN DE TRANFILE EN VEZ
+000180*                   DE TECLEARSE UNA A UNA.
+000190*   09/08/2026  CM  WSV-PERSONA PASA A SER EL LAYOUT DEL
+000200*                   MAESTRO INDEXADO PERSFILE, CON ALTA,
+000210*                   CAMBIO Y CONSULTA.
+000220*   09/08/2026  CM  VALIDACION NUMERIC DE NUM1/NUM2 ANTES DEL
+000230*                   ADD; LOS RECHAZOS VAN A REJFILE EN VEZ DE
+000240*                   PROVOCAR UN ABEND.
+000250*   09/08/2026  CM  RUTINA01-RUTINA04 PASAN A INVOCARSE DESDE
+000260*                   UN DESPACHO POR CODIGO DE SERVICIO
+000270*                   (TR-SVC-CODE) EN LUGAR DE ENCADENARSE.
+000280*   09/08/2026  CM  CHECKPOINT PERIODICO EN CHKFILE Y OPCION
+000290*                   DE REINICIO PARA NO REPROCESAR EL LOTE
+000300*                   ENTERO TRAS UN ABEND.
+000310*   09/08/2026  CM  CADA SUMA SE GRABA EN AUDFILE (FECHA, HORA,
+000320*                   NUM1, NUM2, RESUL, PERSONA).
+000330*   09/08/2026  CM  EXTRACTO DE INTERFAZ DE ANCHO FIJO XTRFILE
+000340*                   PARA SISTEMAS DESTINO.
+000350*   09/08/2026  CM  PARAMETRO DE FECHA DE PROCESO (Y FLAG DE
+000360*                   REINICIO) ACEPTADO COMO PARM DE JOB; VER
+000370*                   JCL/ESTPROB.JCL PARA EL WRAPPER DE LOTE.
+000380******************************************************************
+000390 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID. ESTOY_PROBANDO.
+000410 AUTHOR. CEFERINO MULET.
+000420 INSTALLATION. DEPARTAMENTO DE PROCESO DE DATOS.
+000430 DATE-WRITTEN. 04/11/2022.
+000440 DATE-COMPILED.
+000450
+000460 ENVIRONMENT DIVISION.
+000470 CONFIGURATION SECTION.
+000480 SOURCE-COMPUTER. IBM-370.
+000490 OBJECT-COMPUTER. IBM-370.
+000500
+000510 INPUT-OUTPUT SECTION.
+000520 FILE-CONTROL.
+000530     SELECT TRANFILE ASSIGN TO "TRANFILE"
+000540         ORGANIZATION IS SEQUENTIAL
+000550         FILE STATUS IS EP-TRANFILE-STATUS.
+000560
+000570     SELECT PERSFILE ASSIGN TO "PERSFILE"
+000580         ORGANIZATION IS INDEXED
+000590         ACCESS MODE IS DYNAMIC
+000600         RECORD KEY IS PF-CLAVE
+000610         FILE STATUS IS EP-PERSFILE-STATUS.
+000620
+000630     SELECT REJFILE ASSIGN TO "REJFILE"
+000640         ORGANIZATION IS SEQUENTIAL
+000650         FILE STATUS IS EP-REJFILE-STATUS.
+000660
+000670     SELECT CHKFILE ASSIGN TO "CHKFILE"
+000680         ORGANIZATION IS SEQUENTIAL
+000690         FILE STATUS IS EP-CHKFILE-STATUS.
+000700
+000710     SELECT AUDFILE ASSIGN TO "AUDFILE"
+000720         ORGANIZATION IS SEQUENTIAL
+000730         FILE STATUS IS EP-AUDFILE-STATUS.
+000740
+000750     SELECT XTRFILE ASSIGN TO "XTRFILE"
+000760         ORGANIZATION IS SEQUENTIAL
+000770         FILE STATUS IS EP-XTRFILE-STATUS.
+000780
+000790 DATA DIVISION.
+000800 FILE SECTION.
+000810 FD  TRANFILE
+000820     RECORDING MODE IS F
+000830     LABEL RECORDS ARE STANDARD.
+000840     COPY tranrec.
+000850
+000860 FD  PERSFILE
+000870     LABEL RECORDS ARE STANDARD.
+000880     COPY persrec.
+000890
+000900 FD  REJFILE
+000910     RECORDING MODE IS F
+000920     LABEL RECORDS ARE STANDARD.
+000930     COPY rejrec.
+000940
+000950 FD  CHKFILE
+000960     RECORDING MODE IS F
+000970     LABEL RECORDS ARE STANDARD.
+000980     COPY chkrec.
+000990
+001000 FD  AUDFILE
+001010     RECORDING MODE IS F
+001020     LABEL RECORDS ARE STANDARD.
+001030     COPY audrec.
+001040
+001050 FD  XTRFILE
+001060     RECORDING MODE IS F
+001070     LABEL RECORDS ARE STANDARD.
+001080     COPY xtrec.
+001090
+001100 WORKING-STORAGE SECTION.
+001110 01  NUM1 PIC 9(4).
+001120 01  NUM2 PIC 9(4).
+001130 01  RESUL PIC 9(5).
+001140 01  WSV-PERSONA.
+001150     05  WSV-NOMBRE PIC X(10).
+001160     05  WSV-APELLIDO PIC X(10).
+001170
+001180 01  EP-SWITCHES.
+001190     05  EP-FIN-TRANFILE          PIC X(01) VALUE "N".
+001200         88  EP-FIN-TRANFILE-SI       VALUE "S".
+001210     05  EP-REINICIO-ACTIVO       PIC X(01) VALUE "N".
+001220         88  EP-REINICIO-SI           VALUE "S".
+001230
+001240 01  EP-CONTADORES.
+001250     05  EP-CONT-LEIDOS           PIC 9(08) COMP VALUE ZERO.
+001260     05  EP-CONT-PROCESADOS       PIC 9(08) COMP VALUE ZERO.
+001270     05  EP-CONT-RECHAZADOS       PIC 9(08) COMP VALUE ZERO.
+001280     05  EP-CONT-CHECKPOINT       PIC 9(04) COMP VALUE ZERO.
+001290     05  EP-INTERVALO-CHKPT       PIC 9(04) COMP VALUE 0100.
+001300     05  EP-ULT-REG-REINICIO      PIC 9(08) COMP VALUE ZERO.
+001310     05  EP-ULT-FECHA-REINICIO    PIC 9(08) VALUE ZERO.
+001320
+001330 01  EP-FILE-STATUS.
+001340     05  EP-TRANFILE-STATUS       PIC X(02) VALUE "00".
+001350     05  EP-PERSFILE-STATUS       PIC X(02) VALUE "00".
+001360     05  EP-REJFILE-STATUS        PIC X(02) VALUE "00".
+001370     05  EP-CHKFILE-STATUS        PIC X(02) VALUE "00".
+001380     05  EP-AUDFILE-STATUS        PIC X(02) VALUE "00".
+001390     05  EP-XTRFILE-STATUS        PIC X(02) VALUE "00".
+001400
+001410 01  EP-FECHA-HORA.
+001420     05  EP-FECHA-SISTEMA         PIC 9(08).
+001430     05  EP-HORA-SISTEMA          PIC 9(08).
+001440
+001450 01  EP-PARAMETROS.
+001460     05  EP-LINEA-PARM            PIC X(80) VALUE SPACES.
+001470     05  EP-PARM-FECHA-PROCESO    PIC 9(08) VALUE ZEROES.
+001480
+001490 01  EP-MOTIVO-RECHAZO           PIC X(30).
+001500
+001510 PROCEDURE DIVISION.
+001520 0000-MAINLINE.
+001530     PERFORM 1000-INICIALIZAR
+001540         THRU 1000-INICIALIZAR-EXIT.
+001550     PERFORM 2000-PROCESAR-TRANSACCIONES
+001560         THRU 2000-PROCESAR-TRANSACCIONES-EXIT
+001570         UNTIL EP-FIN-TRANFILE-SI.
+001580     PERFORM 8000-TERMINAR
+001590         THRU 8000-TERMINAR-EXIT.
+001600     STOP RUN.
+001610
+001620******************************************************************
+001630*    1000-INICIALIZAR
+001640*    ABRE FICHEROS, TRATA EL PARM DE JOB Y DEJA LEIDO EL PRIMER
+001650*    REGISTRO DE TRANFILE (LECTURA ANTICIPADA).
+001660******************************************************************
+001670 1000-INICIALIZAR.
+001680     ACCEPT EP-LINEA-PARM FROM COMMAND-LINE.
+001690     ACCEPT EP-FECHA-SISTEMA FROM DATE YYYYMMDD.
+001700     ACCEPT EP-HORA-SISTEMA FROM TIME.
+001710     PERFORM 1100-TRATAR-PARAMETROS
+001720         THRU 1100-TRATAR-PARAMETROS-EXIT.
+001730     PERFORM 1200-ABRIR-FICHEROS
+001740         THRU 1200-ABRIR-FICHEROS-EXIT.
+001750     PERFORM 1300-RECUPERAR-CHECKPOINT
+001760         THRU 1300-RECUPERAR-CHECKPOINT-EXIT.
+001770     PERFORM 2100-LEER-TRANFILE
+001780         THRU 2100-LEER-TRANFILE-EXIT.
+001790 1000-INICIALIZAR-EXIT.
+001800     EXIT.
+001810
+001820 1100-TRATAR-PARAMETROS.
+001830*    PARM="R" + FECHA AAAAMMDD PIDE REINICIO DESDE EL ULTIMO
+001840*    CHECKPOINT; PARM=FECHA AAAAMMDD ES UN ARRANQUE NORMAL.
+001850     IF EP-LINEA-PARM(1:1) = "R"
+001860         SET EP-REINICIO-SI TO TRUE
+001870         MOVE EP-LINEA-PARM(2:8) TO EP-PARM-FECHA-PROCESO
+001880     ELSE
+001890         MOVE EP-LINEA-PARM(1:8) TO EP-PARM-FECHA-PROCESO
+001900     END-IF.
+001910     IF EP-PARM-FECHA-PROCESO = ZEROES
+001920         MOVE EP-FECHA-SISTEMA TO EP-PARM-FECHA-PROCESO
+001930     END-IF.
+001940 1100-TRATAR-PARAMETROS-EXIT.
+001950     EXIT.
+001960
+001970 1200-ABRIR-FICHEROS.
+001980     OPEN INPUT TRANFILE.
+001990     IF EP-TRANFILE-STATUS NOT = "00"
+002000         DISPLAY "ERROR AL ABRIR TRANFILE - STATUS "
+002010             EP-TRANFILE-STATUS
+002020         PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+002030     END-IF.
+002040
+002050     OPEN I-O PERSFILE.
+002060     IF EP-PERSFILE-STATUS = "35"
+002070         OPEN OUTPUT PERSFILE
+002080         CLOSE PERSFILE
+002090         OPEN I-O PERSFILE
+002100     END-IF.
+002110     IF EP-PERSFILE-STATUS NOT = "00"
+002120         DISPLAY "ERROR AL ABRIR PERSFILE - STATUS "
+002130             EP-PERSFILE-STATUS
+002140         PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+002150     END-IF.
+002160
+002170     IF EP-REINICIO-SI
+002180         OPEN EXTEND REJFILE
+002190         IF EP-REJFILE-STATUS NOT = "00"
+002200             OPEN OUTPUT REJFILE
+002210         END-IF
+002220     ELSE
+002230         OPEN OUTPUT REJFILE
+002240     END-IF.
+002250     IF EP-REJFILE-STATUS NOT = "00"
+002260         DISPLAY "ERROR AL ABRIR REJFILE - STATUS "
+002270             EP-REJFILE-STATUS
+002280         PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+002290     END-IF.
+002300
+002310*    AUDFILE ES UN FICHERO ACUMULATIVO Y NO SE CATALOGA CON FECHA
+002320*    EN EL JCL, ASI QUE SE ABRE SIEMPRE EN EXTEND, CON CAIDA A
+002330*    OUTPUT SOLO LA PRIMERA VEZ QUE TODAVIA NO EXISTE EL DATASET.
+002340     OPEN EXTEND AUDFILE.
+002350     IF EP-AUDFILE-STATUS NOT = "00"
+002360         OPEN OUTPUT AUDFILE
+002370     END-IF.
+002380     IF EP-AUDFILE-STATUS NOT = "00"
+002390         DISPLAY "ERROR AL ABRIR AUDFILE - STATUS "
+002400             EP-AUDFILE-STATUS
+002410         PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+002420     END-IF.
+002430
+002440     IF EP-REINICIO-SI
+002450         OPEN EXTEND XTRFILE
+002460         IF EP-XTRFILE-STATUS NOT = "00"
+002470             OPEN OUTPUT XTRFILE
+002480         END-IF
+002490     ELSE
+002500         OPEN OUTPUT XTRFILE
+002510     END-IF.
+002520     IF EP-XTRFILE-STATUS NOT = "00"
+002530         DISPLAY "ERROR AL ABRIR XTRFILE - STATUS "
+002540             EP-XTRFILE-STATUS
+002550         PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+002560     END-IF.
+002570 1200-ABRIR-FICHEROS-EXIT.
+002580     EXIT.
+002590
+002600 1300-RECUPERAR-CHECKPOINT.
+002610     MOVE ZERO TO EP-ULT-REG-REINICIO.
+002620     MOVE ZERO TO EP-ULT-FECHA-REINICIO.
+002630     IF EP-REINICIO-SI
+002640         OPEN INPUT CHKFILE
+002650         IF EP-CHKFILE-STATUS = "00"
+002660             PERFORM 1310-LEER-ULTIMO-CHECKPOINT
+002670                 THRU 1310-LEER-ULTIMO-CHECKPOINT-EXIT
+002680                 UNTIL EP-CHKFILE-STATUS = "10"
+002690             CLOSE CHKFILE
+002700*            CHKFILE ES UN UNICO FICHERO ACUMULATIVO SIN FECHA EN
+002710*            EL NOMBRE (VER JCL), ASI QUE UN REINICIO SOLO PUEDE
+002720*            FIARSE DEL ULTIMO CHECKPOINT SI ES DE LA MISMA FECHA
+002730*            DE PROCESO QUE SE ESTA REINICIANDO.
+002740             IF EP-ULT-REG-REINICIO NOT = ZERO
+002750                 AND EP-ULT-FECHA-REINICIO NOT =
+002760                     EP-PARM-FECHA-PROCESO
+002770                 DISPLAY "CHECKPOINT DE OTRA FECHA DE PROCESO: "
+002780                     EP-ULT-FECHA-REINICIO
+002790                 PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+002800             END-IF
+002810         END-IF
+002820     END-IF.
+002830     OPEN EXTEND CHKFILE.
+002840     IF EP-CHKFILE-STATUS NOT = "00"
+002850         OPEN OUTPUT CHKFILE
+002860     END-IF.
+002870     IF EP-CHKFILE-STATUS NOT = "00"
+002880         DISPLAY "ERROR AL ABRIR CHKFILE - STATUS "
+002890             EP-CHKFILE-STATUS
+002900         PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+002910     END-IF.
+002920 1300-RECUPERAR-CHECKPOINT-EXIT.
+002930     EXIT.
+002940
+002950 1310-LEER-ULTIMO-CHECKPOINT.
+002960     READ CHKFILE
+002970         AT END
+002980             MOVE "10" TO EP-CHKFILE-STATUS
+002990         NOT AT END
+003000             MOVE CK-ULT-REG-PROC TO EP-ULT-REG-REINICIO
+003010             MOVE CK-FECHA-PROCESO TO EP-ULT-FECHA-REINICIO
+003020     END-READ.
+003030 1310-LEER-ULTIMO-CHECKPOINT-EXIT.
+003040     EXIT.
+003050
+003060******************************************************************
+003070*    2000-PROCESAR-TRANSACCIONES
+003080*    UN PAR NUM1/NUM2 POR ITERACION, SALTANDO LOS REGISTROS YA
+003090*    PROCESADOS CUANDO SE ARRANCA EN MODO REINICIO.
+003100******************************************************************
+003110 2000-PROCESAR-TRANSACCIONES.
+003120     IF EP-REINICIO-SI
+003130         AND EP-CONT-LEIDOS NOT > EP-ULT-REG-REINICIO
+003140         CONTINUE
+003150     ELSE
+003160         IF TR-NUM1 NUMERIC AND TR-NUM2 NUMERIC
+003170             MOVE TR-NUM1 TO NUM1
+003180             MOVE TR-NUM2 TO NUM2
+003190             PERFORM 3000-CALCULAR-SUMA
+003200                 THRU 3000-CALCULAR-SUMA-EXIT
+003210             PERFORM 4000-DESPACHAR-SERVICIO
+003220                 THRU 4000-DESPACHAR-SERVICIO-EXIT
+003230             PERFORM 5000-MANTENER-MAESTRO
+003240                 THRU 5000-MANTENER-MAESTRO-EXIT
+003250             PERFORM 6000-ESCRIBIR-AUDITORIA
+003260                 THRU 6000-ESCRIBIR-AUDITORIA-EXIT
+003270             PERFORM 7000-ESCRIBIR-EXTRACTO
+003280                 THRU 7000-ESCRIBIR-EXTRACTO-EXIT
+003290             ADD 1 TO EP-CONT-PROCESADOS
+003300         ELSE
+003310             PERFORM 3900-RECHAZAR-TRANSACCION
+003320                 THRU 3900-RECHAZAR-TRANSACCION-EXIT
+003330         END-IF
+003340         PERFORM 1900-GRABAR-CHECKPOINT
+003350             THRU 1900-GRABAR-CHECKPOINT-EXIT
+003360     END-IF.
+003370     PERFORM 2100-LEER-TRANFILE
+003380         THRU 2100-LEER-TRANFILE-EXIT.
+003390 2000-PROCESAR-TRANSACCIONES-EXIT.
+003400     EXIT.
+003410
+003420 2100-LEER-TRANFILE.
+003430     READ TRANFILE
+003440         AT END
+003450             SET EP-FIN-TRANFILE-SI TO TRUE
+003460         NOT AT END
+003470             ADD 1 TO EP-CONT-LEIDOS
+003480     END-READ.
+003490 2100-LEER-TRANFILE-EXIT.
+003500     EXIT.
+003510
+003520******************************************************************
+003530*    3000-CALCULAR-SUMA
+003540*    SUMA ORIGINAL DEL PROGRAMA. EL DISPLAY DE CONSOLA Y EL AVISO
+003550*    DE "RESULTADO MAYOR DE 50" QUEDAN SUSTITUIDOS POR EL INFORME
+003560*    PAGINADO DE ESTPRPT (CLASIFICACION POR TRAMOS BAJO/MEDIO/
+003570*    ALTO).
+003580******************************************************************
+003590 3000-CALCULAR-SUMA.
+003600     ADD NUM1 TO NUM2 GIVING RESUL.
+003610 3000-CALCULAR-SUMA-EXIT.
+003620     EXIT.
+003630
+003640 3900-RECHAZAR-TRANSACCION.
+003650     ADD 1 TO EP-CONT-RECHAZADOS.
+003660     IF TR-NUM1 NOT NUMERIC
+003670         MOVE "NUM1 NO ES NUMERICO" TO EP-MOTIVO-RECHAZO
+003680     ELSE
+003690         MOVE "NUM2 NO ES NUMERICO" TO EP-MOTIVO-RECHAZO
+003700     END-IF.
+003710     MOVE EP-PARM-FECHA-PROCESO TO RJ-FECHA.
+003720     MOVE EP-HORA-SISTEMA TO RJ-HORA.
+003730     MOVE TR-NUM1 TO RJ-NUM1.
+003740     MOVE TR-NUM2 TO RJ-NUM2.
+003750     MOVE EP-MOTIVO-RECHAZO TO RJ-MOTIVO.
+003760     WRITE RJ-RECORD.
+003770     DISPLAY "TRANSACCION RECHAZADA: " EP-MOTIVO-RECHAZO.
+003780 3900-RECHAZAR-TRANSACCION-EXIT.
+003790     EXIT.
+003800
+003810******************************************************************
+003820*    4000-DESPACHAR-SERVICIO
+003830*    DESPACHO POR CODIGO DE SERVICIO: CADA RUTINA0X SE PUEDE
+003840*    PEDIR DE FORMA INDEPENDIENTE, SIN ENCADENARSE CON LAS
+003850*    DEMAS.
+003860******************************************************************
+003870 4000-DESPACHAR-SERVICIO.
+003880     EVALUATE TRUE
+003890         WHEN TR-SVC-RUTINA01
+003900             PERFORM 4100-RUTINA01 THRU 4100-RUTINA01-EXIT
+003910         WHEN TR-SVC-RUTINA02
+003920             PERFORM 4200-RUTINA02 THRU 4200-RUTINA02-EXIT
+003930         WHEN TR-SVC-RUTINA03
+003940             PERFORM 4300-RUTINA03 THRU 4300-RUTINA03-EXIT
+003950         WHEN TR-SVC-RUTINA04
+003960             PERFORM 4400-RUTINA04 THRU 4400-RUTINA04-EXIT
+003970         WHEN OTHER
+003980             CONTINUE
+003990     END-EVALUATE.
+004000 4000-DESPACHAR-SERVICIO-EXIT.
+004010     EXIT.
+004020
+004030 4100-RUTINA01.
+004040     DISPLAY "ESTA ES LA RUTINA01".
+004050 4100-RUTINA01-EXIT.
+004060     EXIT.
+004070
+004080 4200-RUTINA02.
+004090     DISPLAY "ESTA ES LA RUTINA02".
+004100 4200-RUTINA02-EXIT.
+004110     EXIT.
+004120
+004130 4300-RUTINA03.
+004140     DISPLAY "ESTA ES LA RUTINA03".
+004150 4300-RUTINA03-EXIT.
+004160     EXIT.
+004170
+004180 4400-RUTINA04.
+004190     DISPLAY "ESTA ES LA RUTINA04".
+004200 4400-RUTINA04-EXIT.
+004210     EXIT.
+004220
+004230******************************************************************
+004240*    5000-MANTENER-MAESTRO
+004250*    ALTA / CAMBIO / CONSULTA DE PERSFILE, CLAVE WSV-APELLIDO +
+004260*    WSV-NOMBRE, SEGUN TR-MAINT-CODE DE LA TRANSACCION.
+004270******************************************************************
+004280 5000-MANTENER-MAESTRO.
+004290     MOVE TR-NOMBRE TO WSV-NOMBRE.
+004300     MOVE TR-APELLIDO TO WSV-APELLIDO.
+004310     EVALUATE TRUE
+004320         WHEN TR-ALTA
+004330             PERFORM 5100-ALTA-PERSONA
+004340                 THRU 5100-ALTA-PERSONA-EXIT
+004350         WHEN TR-CAMBIO
+004360             PERFORM 5200-CAMBIO-PERSONA
+004370                 THRU 5200-CAMBIO-PERSONA-EXIT
+004380         WHEN TR-CONSULTA
+004390             PERFORM 5300-CONSULTA-PERSONA
+004400                 THRU 5300-CONSULTA-PERSONA-EXIT
+004410         WHEN OTHER
+004420             CONTINUE
+004430     END-EVALUATE.
+004440 5000-MANTENER-MAESTRO-EXIT.
+004450     EXIT.
+004460
+004470 5100-ALTA-PERSONA.
+004480     MOVE WSV-APELLIDO TO PF-APELLIDO.
+004490     MOVE WSV-NOMBRE TO PF-NOMBRE.
+004500     MOVE EP-PARM-FECHA-PROCESO TO PF-FECHA-ALTA.
+004510     SET PF-ACTIVO TO TRUE.
+004520     WRITE PF-RECORD
+004530         INVALID KEY
+004540             DISPLAY "PERSONA YA EXISTE: " PF-CLAVE
+004550     END-WRITE.
+004560 5100-ALTA-PERSONA-EXIT.
+004570     EXIT.
+004580
+004590 5200-CAMBIO-PERSONA.
+004600     MOVE WSV-APELLIDO TO PF-APELLIDO.
+004610     MOVE WSV-NOMBRE TO PF-NOMBRE.
+004620     READ PERSFILE
+004630         INVALID KEY
+004640             DISPLAY "PERSONA NO ENCONTRADA: " PF-CLAVE
+004650         NOT INVALID KEY
+004660             MOVE EP-PARM-FECHA-PROCESO TO PF-FECHA-ALTA
+004670             REWRITE PF-RECORD
+004680     END-READ.
+004690 5200-CAMBIO-PERSONA-EXIT.
+004700     EXIT.
+004710
+004720 5300-CONSULTA-PERSONA.
+004730     MOVE WSV-APELLIDO TO PF-APELLIDO.
+004740     MOVE WSV-NOMBRE TO PF-NOMBRE.
+004750     READ PERSFILE
+004760         INVALID KEY
+004770             DISPLAY "PERSONA NO ENCONTRADA: " PF-CLAVE
+004780         NOT INVALID KEY
+004790             DISPLAY "PERSONA: " PF-NOMBRE " " PF-APELLIDO
+004800     END-READ.
+004810 5300-CONSULTA-PERSONA-EXIT.
+004820     EXIT.
+004830
+004840******************************************************************
+004850*    6000-ESCRIBIR-AUDITORIA
+004860*    DEJA EN AUDFILE CONSTANCIA DURADERA DE CADA SUMA, CON
+004870*    FECHA/HORA Y LA IDENTIDAD DE WSV-PERSONA ASOCIADA.
+004880******************************************************************
+004890 6000-ESCRIBIR-AUDITORIA.
+004900     MOVE EP-PARM-FECHA-PROCESO TO AU-FECHA.
+004910     MOVE EP-HORA-SISTEMA TO AU-HORA.
+004920     MOVE NUM1 TO AU-NUM1.
+004930     MOVE NUM2 TO AU-NUM2.
+004940     MOVE RESUL TO AU-RESUL.
+004950     MOVE WSV-APELLIDO TO AU-APELLIDO.
+004960     MOVE WSV-NOMBRE TO AU-NOMBRE.
+004970     WRITE AU-RECORD.
+004980 6000-ESCRIBIR-AUDITORIA-EXIT.
+004990     EXIT.
+005000
+005010******************************************************************
+005020*    7000-ESCRIBIR-EXTRACTO
+005030*    GENERA EL REGISTRO DE INTERFAZ DE ANCHO FIJO QUE RECOGEN
+005040*    LOS TRABAJOS DESTINO (VER TAMBIEN EL PASO DE ORDENACION EN
+005050*    JCL/ESTPROB.JCL Y EL INFORME ESTPRPT).
+005060******************************************************************
+005070 7000-ESCRIBIR-EXTRACTO.
+005080     MOVE WSV-APELLIDO TO XT-APELLIDO.
+005090     MOVE WSV-NOMBRE TO XT-NOMBRE.
+005100     MOVE NUM1 TO XT-NUM1.
+005110     MOVE NUM2 TO XT-NUM2.
+005120     MOVE RESUL TO XT-RESUL.
+005130     WRITE XT-RECORD.
+005140 7000-ESCRIBIR-EXTRACTO-EXIT.
+005150     EXIT.
+005160
+005170******************************************************************
+005180*    1900-GRABAR-CHECKPOINT
+005190*    CADA EP-INTERVALO-CHKPT REGISTROS PROCESADOS SE GRABA UN
+005200*    CHECKPOINT CON EL NUMERO DE REGISTRO LEIDO DE TRANFILE.
+005210******************************************************************
+005220 1900-GRABAR-CHECKPOINT.
+005230     ADD 1 TO EP-CONT-CHECKPOINT.
+005240     IF EP-CONT-CHECKPOINT >= EP-INTERVALO-CHKPT
+005250         MOVE EP-CONT-LEIDOS TO CK-ULT-REG-PROC
+005260         MOVE EP-PARM-FECHA-PROCESO TO CK-FECHA-PROCESO
+005270         WRITE CK-RECORD
+005280         MOVE ZERO TO EP-CONT-CHECKPOINT
+005290     END-IF.
+005300 1900-GRABAR-CHECKPOINT-EXIT.
+005310     EXIT.
+005320
+005330 8000-TERMINAR.
+005340     MOVE EP-CONT-LEIDOS TO CK-ULT-REG-PROC.
+005350     MOVE EP-PARM-FECHA-PROCESO TO CK-FECHA-PROCESO.
+005360     WRITE CK-RECORD.
+005370     CLOSE TRANFILE PERSFILE REJFILE CHKFILE AUDFILE XTRFILE.
+005380     DISPLAY "REGISTROS LEIDOS    : " EP-CONT-LEIDOS.
+005390     DISPLAY "REGISTROS PROCESADOS: " EP-CONT-PROCESADOS.
+005400     DISPLAY "REGISTROS RECHAZADOS: " EP-CONT-RECHAZADOS.
+005410 8000-TERMINAR-EXIT.
+005420     EXIT.
+005430
+005440 9999-ABEND.
+005450     DISPLAY "PROCESO ABORTADO POR ERRORES DE FICHERO".
+005460     STOP RUN.
+005470 9999-ABEND-EXIT.
+005480     EXIT.
+005490
+005500 END PROGRAM ESTOY_PROBANDO.
+005510
