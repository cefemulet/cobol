@@ -0,0 +1,285 @@
+000010******************************************************************
+000020* Author: Ceferino Mulet
+000030* Installation: Departamento de Proceso de Datos
+000040* Date-written: 09/08/2026
+000050* Date-compiled:
+000060* Purpose: Lee el extracto de interfaz (XTRSRT), ya ordenado
+000070*          por RESUL por el paso de ordenacion del JCL, y
+000080*          produce el informe de resultados de ESTOY_PROBANDO:
+000090*          detalle NUM1/NUM2/RESUL paginado, y un resumen de
+000100*          control por tramos (BAJO/MEDIO/ALTO) con subtotales.
+000110* Tectonics: cobc
+000120*
+000130* Modification history:
+000140*   09/08/2026  CM  CREACION INICIAL: INFORME DE CLASIFICACION
+000150*                   POR TRAMOS DE RESUL Y SUSTITUCION DEL
+000160*                   DISPLAY DE CONSOLA POR UN INFORME PAGINADO
+000170*                   EN FICHERO DE IMPRESION CON NOMBRE FECHADO.
+000180******************************************************************
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESTPRPT.
+000210 AUTHOR. CEFERINO MULET.
+000220 INSTALLATION. DEPARTAMENTO DE PROCESO DE DATOS.
+000230 DATE-WRITTEN. 09/08/2026.
+000240 DATE-COMPILED.
+000250
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER. IBM-370.
+000290 OBJECT-COMPUTER. IBM-370.
+000300
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT XTRSRT ASSIGN TO "XTRSRT"
+000340         ORGANIZATION IS SEQUENTIAL
+000350         FILE STATUS IS RP-XTRSRT-STATUS.
+000360
+000370     SELECT RPTFILE ASSIGN TO "RPTFILE"
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS RP-RPTFILE-STATUS.
+000400
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  XTRSRT
+000440     RECORDING MODE IS F
+000450     LABEL RECORDS ARE STANDARD.
+000460     COPY xtrec.
+000470
+000480 FD  RPTFILE
+000490     RECORDING MODE IS F
+000500     LABEL RECORDS ARE STANDARD.
+000510 01  RP-LINEA-IMPRESION         PIC X(80).
+000520
+000530 WORKING-STORAGE SECTION.
+000540 01  RP-PARAMETROS.
+000550     05  RP-LINEA-PARM          PIC X(80) VALUE SPACES.
+000560     05  RP-PARM-FECHA          PIC 9(08) VALUE ZEROES.
+000570
+000580 01  RP-SWITCHES.
+000590     05  RP-FIN-XTRSRT          PIC X(01) VALUE "N".
+000600         88  RP-FIN-XTRSRT-SI       VALUE "S".
+000610
+000620 01  RP-FILE-STATUS.
+000630     05  RP-XTRSRT-STATUS       PIC X(02) VALUE "00".
+000640     05  RP-RPTFILE-STATUS      PIC X(02) VALUE "00".
+000650
+000660 01  RP-CONTROL-PAGINA.
+000670     05  RP-LINEAS-EN-PAGINA    PIC 9(02) COMP VALUE ZERO.
+000680     05  RP-MAX-LINEAS-PAGINA   PIC 9(02) COMP VALUE 20.
+000690     05  RP-NUM-PAGINA          PIC 9(04) COMP VALUE ZERO.
+000700
+000710 01  RP-ACUMULADORES-BANDA.
+000720     05  RP-CONT-BAJO           PIC 9(07) COMP VALUE ZERO.
+000730     05  RP-CONT-MEDIO          PIC 9(07) COMP VALUE ZERO.
+000740     05  RP-CONT-ALTO           PIC 9(07) COMP VALUE ZERO.
+000750     05  RP-SUB-BAJO            PIC 9(09) COMP VALUE ZERO.
+000760     05  RP-SUB-MEDIO           PIC 9(09) COMP VALUE ZERO.
+000770     05  RP-SUB-ALTO            PIC 9(09) COMP VALUE ZERO.
+000780     05  RP-TOT-REGISTROS       PIC 9(07) COMP VALUE ZERO.
+000790     05  RP-TOT-RESUL           PIC 9(09) COMP VALUE ZERO.
+000800
+000810 01  RP-LINEA-TITULO.
+000820     05  FILLER                 PIC X(01) VALUE SPACE.
+000830     05  FILLER                 PIC X(37) VALUE
+000840         "INFORME DE RESULTADOS ESTOY_PROBANDO".
+000850     05  FILLER                 PIC X(10) VALUE SPACES.
+000860     05  FILLER                 PIC X(12) VALUE
+000870         "FECHA PROC: ".
+000880     05  RPT-FECHA-TITULO       PIC 9(08).
+000890     05  FILLER                 PIC X(07) VALUE SPACES.
+000900     05  FILLER                 PIC X(06) VALUE "PAG. ".
+000910     05  RPT-PAGINA-TITULO      PIC ZZZ9.
+000920
+000930 01  RP-LINEA-CABECERA.
+000940     05  FILLER                 PIC X(01) VALUE SPACE.
+000950     05  FILLER                 PIC X(06) VALUE "NUM1".
+000960     05  FILLER                 PIC X(06) VALUE "NUM2".
+000970     05  FILLER                 PIC X(08) VALUE "RESUL".
+000980     05  FILLER                 PIC X(10) VALUE "TRAMO".
+000990     05  FILLER                 PIC X(10) VALUE "APELLIDO".
+001000     05  FILLER                 PIC X(10) VALUE "NOMBRE".
+001010
+001020 01  RP-LINEA-DETALLE.
+001030     05  FILLER                 PIC X(01) VALUE SPACE.
+001040     05  RPT-NUM1-DET           PIC ZZZ9.
+001050     05  FILLER                 PIC X(02) VALUE SPACES.
+001060     05  RPT-NUM2-DET           PIC ZZZ9.
+001070     05  FILLER                 PIC X(02) VALUE SPACES.
+001080     05  RPT-RESUL-DET          PIC ZZZZ9.
+001090     05  FILLER                 PIC X(03) VALUE SPACES.
+001100     05  RPT-TRAMO-DET          PIC X(06).
+001110     05  FILLER                 PIC X(04) VALUE SPACES.
+001120     05  RPT-APELLIDO-DET       PIC X(10).
+001130     05  RPT-NOMBRE-DET         PIC X(10).
+001140
+001150 01  RP-LINEA-BANDA.
+001160     05  FILLER                 PIC X(01) VALUE SPACE.
+001170     05  RPT-NOMBRE-BANDA       PIC X(08).
+001180     05  FILLER                 PIC X(20) VALUE
+001190         "REGISTROS........: ".
+001200     05  RPT-CONT-BANDA         PIC ZZZ,ZZ9.
+001210     05  FILLER                 PIC X(22) VALUE
+001220         "   SUBTOTAL RESUL..: ".
+001230     05  RPT-SUB-BANDA          PIC ZZZ,ZZZ,ZZ9.
+001240
+001250 01  RP-LINEA-TOTALES.
+001260     05  FILLER                 PIC X(01) VALUE SPACE.
+001270     05  FILLER                 PIC X(20) VALUE
+001280         "TOTAL REGISTROS..: ".
+001290     05  RPT-TOT-REG            PIC ZZZ,ZZ9.
+001300     05  FILLER                 PIC X(22) VALUE
+001310         "   TOTAL RESUL.....: ".
+001320     05  RPT-TOT-RES            PIC ZZZ,ZZZ,ZZ9.
+001330
+001340 PROCEDURE DIVISION.
+001350 0000-MAINLINE.
+001360     PERFORM 1000-INICIALIZAR
+001370         THRU 1000-INICIALIZAR-EXIT.
+001380     PERFORM 2000-PROCESAR-DETALLE
+001390         THRU 2000-PROCESAR-DETALLE-EXIT
+001400         UNTIL RP-FIN-XTRSRT-SI.
+001410     PERFORM 8000-TERMINAR
+001420         THRU 8000-TERMINAR-EXIT.
+001430     STOP RUN.
+001440
+001450 1000-INICIALIZAR.
+001460     ACCEPT RP-LINEA-PARM FROM COMMAND-LINE.
+001470*    EL PARM PUEDE LLEGAR CON LA "R" DE REINICIO DELANTE DE LA
+001480*    FECHA (VER 1100-TRATAR-PARAMETROS DE ESTOY_PROBANDO); SE
+001490*    IGNORA AQUI PORQUE EL INFORME NO DISTINGUE ARRANQUE NORMAL
+001500*    DE REINICIO, SOLO NECESITA LA FECHA DE PROCESO.
+001510     IF RP-LINEA-PARM(1:1) = "R"
+001520         MOVE RP-LINEA-PARM(2:8) TO RP-PARM-FECHA
+001530     ELSE
+001540         MOVE RP-LINEA-PARM(1:8) TO RP-PARM-FECHA
+001550     END-IF.
+001560     IF RP-PARM-FECHA = ZEROES
+001570         ACCEPT RP-PARM-FECHA FROM DATE YYYYMMDD
+001580     END-IF.
+001590     OPEN INPUT XTRSRT.
+001600     IF RP-XTRSRT-STATUS NOT = "00"
+001610         DISPLAY "ERROR AL ABRIR XTRSRT - STATUS "
+001620             RP-XTRSRT-STATUS
+001630         PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+001640     END-IF.
+001650     OPEN OUTPUT RPTFILE.
+001660     IF RP-RPTFILE-STATUS NOT = "00"
+001670         DISPLAY "ERROR AL ABRIR RPTFILE - STATUS "
+001680             RP-RPTFILE-STATUS
+001690         PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+001700     END-IF.
+001710     MOVE RP-PARM-FECHA TO RPT-FECHA-TITULO.
+001720     PERFORM 2100-LEER-XTRSRT THRU 2100-LEER-XTRSRT-EXIT.
+001730 1000-INICIALIZAR-EXIT.
+001740     EXIT.
+001750
+001760 2000-PROCESAR-DETALLE.
+001770     PERFORM 2200-CLASIFICAR-RESUL
+001780         THRU 2200-CLASIFICAR-RESUL-EXIT.
+001790     PERFORM 2300-IMPRIMIR-DETALLE
+001800         THRU 2300-IMPRIMIR-DETALLE-EXIT.
+001810     ADD 1 TO RP-TOT-REGISTROS.
+001820     ADD XT-RESUL TO RP-TOT-RESUL.
+001830     PERFORM 2100-LEER-XTRSRT THRU 2100-LEER-XTRSRT-EXIT.
+001840 2000-PROCESAR-DETALLE-EXIT.
+001850     EXIT.
+001860
+001870 2100-LEER-XTRSRT.
+001880     READ XTRSRT
+001890         AT END
+001900             SET RP-FIN-XTRSRT-SI TO TRUE
+001910     END-READ.
+001920 2100-LEER-XTRSRT-EXIT.
+001930     EXIT.
+001940
+001950******************************************************************
+001960*    2200-CLASIFICAR-RESUL
+001970*    TRAMOS SOBRE RESUL PIC 9(5): 00000-00025 BAJO,
+001980*    00026-00050 MEDIO, 00051-99999 ALTO.
+001990******************************************************************
+002000 2200-CLASIFICAR-RESUL.
+002010     EVALUATE TRUE
+002020         WHEN XT-RESUL <= 25
+002030             MOVE "BAJO" TO RPT-TRAMO-DET
+002040             ADD 1 TO RP-CONT-BAJO
+002050             ADD XT-RESUL TO RP-SUB-BAJO
+002060         WHEN XT-RESUL <= 50
+002070             MOVE "MEDIO" TO RPT-TRAMO-DET
+002080             ADD 1 TO RP-CONT-MEDIO
+002090             ADD XT-RESUL TO RP-SUB-MEDIO
+002100         WHEN OTHER
+002110             MOVE "ALTO" TO RPT-TRAMO-DET
+002120             ADD 1 TO RP-CONT-ALTO
+002130             ADD XT-RESUL TO RP-SUB-ALTO
+002140     END-EVALUATE.
+002150 2200-CLASIFICAR-RESUL-EXIT.
+002160     EXIT.
+002170
+002180 2300-IMPRIMIR-DETALLE.
+002190     IF RP-LINEAS-EN-PAGINA = ZERO
+002200         OR RP-LINEAS-EN-PAGINA >= RP-MAX-LINEAS-PAGINA
+002210         PERFORM 2400-IMPRIMIR-CABECERA
+002220             THRU 2400-IMPRIMIR-CABECERA-EXIT
+002230     END-IF.
+002240     MOVE XT-NUM1 TO RPT-NUM1-DET.
+002250     MOVE XT-NUM2 TO RPT-NUM2-DET.
+002260     MOVE XT-RESUL TO RPT-RESUL-DET.
+002270     MOVE XT-APELLIDO TO RPT-APELLIDO-DET.
+002280     MOVE XT-NOMBRE TO RPT-NOMBRE-DET.
+002290     MOVE RP-LINEA-DETALLE TO RP-LINEA-IMPRESION.
+002300     WRITE RP-LINEA-IMPRESION.
+002310     ADD 1 TO RP-LINEAS-EN-PAGINA.
+002320 2300-IMPRIMIR-DETALLE-EXIT.
+002330     EXIT.
+002340
+002350 2400-IMPRIMIR-CABECERA.
+002360     ADD 1 TO RP-NUM-PAGINA.
+002370     MOVE RP-NUM-PAGINA TO RPT-PAGINA-TITULO.
+002380     MOVE RP-LINEA-TITULO TO RP-LINEA-IMPRESION.
+002390     WRITE RP-LINEA-IMPRESION.
+002400     MOVE RP-LINEA-CABECERA TO RP-LINEA-IMPRESION.
+002410     WRITE RP-LINEA-IMPRESION.
+002420     MOVE ZERO TO RP-LINEAS-EN-PAGINA.
+002430 2400-IMPRIMIR-CABECERA-EXIT.
+002440     EXIT.
+002450
+002460******************************************************************
+002470*    8000-TERMINAR
+002480*    RESUMEN DE CONTROL POR TRAMOS Y PIE DE TOTALES GENERALES.
+002490******************************************************************
+002500 8000-TERMINAR.
+002510     MOVE "BAJO"   TO RPT-NOMBRE-BANDA.
+002520     MOVE RP-CONT-BAJO TO RPT-CONT-BANDA.
+002530     MOVE RP-SUB-BAJO TO RPT-SUB-BANDA.
+002540     MOVE RP-LINEA-BANDA TO RP-LINEA-IMPRESION.
+002550     WRITE RP-LINEA-IMPRESION.
+002560
+002570     MOVE "MEDIO"  TO RPT-NOMBRE-BANDA.
+002580     MOVE RP-CONT-MEDIO TO RPT-CONT-BANDA.
+002590     MOVE RP-SUB-MEDIO TO RPT-SUB-BANDA.
+002600     MOVE RP-LINEA-BANDA TO RP-LINEA-IMPRESION.
+002610     WRITE RP-LINEA-IMPRESION.
+002620
+002630     MOVE "ALTO"   TO RPT-NOMBRE-BANDA.
+002640     MOVE RP-CONT-ALTO TO RPT-CONT-BANDA.
+002650     MOVE RP-SUB-ALTO TO RPT-SUB-BANDA.
+002660     MOVE RP-LINEA-BANDA TO RP-LINEA-IMPRESION.
+002670     WRITE RP-LINEA-IMPRESION.
+002680
+002690     MOVE RP-TOT-REGISTROS TO RPT-TOT-REG.
+002700     MOVE RP-TOT-RESUL TO RPT-TOT-RES.
+002710     MOVE RP-LINEA-TOTALES TO RP-LINEA-IMPRESION.
+002720     WRITE RP-LINEA-IMPRESION.
+002730
+002740     CLOSE XTRSRT RPTFILE.
+002750 8000-TERMINAR-EXIT.
+002760     EXIT.
+002770
+002780 9999-ABEND.
+002790     DISPLAY "PROCESO ABORTADO POR ERRORES DE FICHERO".
+002800     STOP RUN.
+002810 9999-ABEND-EXIT.
+002820     EXIT.
+002830
+002840 END PROGRAM ESTPRPT.
+002850
