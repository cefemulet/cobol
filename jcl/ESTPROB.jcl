@@ -0,0 +1,66 @@
+//ESTPROB  JOB  (ACCTNO),'C.MULET',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* JCL: ESTPROB
+//* AUTHOR: CEFERINO MULET
+//* PURPOSE: LOTE DIARIO DE ESTOY_PROBANDO -
+//*          PASO 1 PROCESA LAS TRANSACCIONES NUM1/NUM2 Y EL
+//*          MANTENIMIENTO DEL MAESTRO DE PERSONAS, GENERANDO EL
+//*          EXTRACTO DE INTERFAZ XTRFILE.
+//*          PASO 2 ORDENA EL EXTRACTO POR RESUL.
+//*          PASO 3 PRODUCE EL INFORME DE CLASIFICACION POR TRAMOS,
+//*          EN UN FICHERO DE SALIDA CON LA FECHA DEL LOTE EN EL
+//*          NOMBRE, PARA CONSERVAR UN HISTORICO DE LOTES DIARIOS.
+//* PARMS: RUNDATE - FECHA DEL LOTE EN FORMATO AAAAMMDD. ANTEPONER
+//*        UNA "R" PARA REINICIAR DESDE EL ULTIMO CHECKPOINT.
+//*
+//* MODIFICATION HISTORY:
+//*   09/08/2026  CM  CREACION INICIAL DEL JCL DE LOTE.
+//*****************************************************************
+//RUNDATE  SET  RUNDATE=20260809
+//*
+//STEP010  EXEC PGM=ESTOY_PROBANDO,PARM='&RUNDATE'
+//STEPLIB  DD   DSN=PROD.ESTPROB.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=PROD.ESTPROB.TRANFILE,DISP=SHR
+//PERSFILE DD   DSN=PROD.ESTPROB.PERSFILE,DISP=SHR
+//REJFILE  DD   DSN=PROD.ESTPROB.REJFILE.D.&RUNDATE,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//*        CHKFILE/AUDFILE SON FICHEROS UNICOS Y ACUMULATIVOS (NO
+//*        LLEVAN FECHA EN EL DSN) - DISP=MOD LOS CREA LA PRIMERA
+//*        VEZ Y LOS POSICIONA AL FINAL EN CADA LOTE POSTERIOR, IGUAL
+//*        QUE EL OPEN EXTEND/OUTPUT DEL PROGRAMA.
+//CHKFILE  DD   DSN=PROD.ESTPROB.CHKFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDFILE  DD   DSN=PROD.ESTPROB.AUDFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//*        XTRFILE LLEVA LA FECHA DE LOTE EN EL DSN Y QUEDA CATALOGADO
+//*        (NO ES UN DATASET && DE AMBITO DE JOB) PARA QUE UN REINICIO
+//*        EN UNA SUBMISSION POSTERIOR PUEDA ENCONTRAR Y AMPLIAR EL
+//*        EXTRACTO YA ESCRITO POR EL INTENTO ANTERIOR.
+//XTRFILE  DD   DSN=PROD.ESTPROB.XTRFILE.D.&RUNDATE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=SORT
+//SORTIN   DD   DSN=PROD.ESTPROB.XTRFILE.D.&RUNDATE,
+//             DISP=(OLD,KEEP,KEEP)
+//SORTOUT  DD   DSN=&&XTRSRT,
+//             DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+  SORT FIELDS=(29,5,CH,A)
+/*
+//*
+//STEP030  EXEC PGM=ESTPRPT,PARM='&RUNDATE'
+//STEPLIB  DD   DSN=PROD.ESTPROB.LOADLIB,DISP=SHR
+//XTRSRT   DD   DSN=&&XTRSRT,DISP=(OLD,PASS,DELETE)
+//RPTFILE  DD   DSN=PROD.ESTPROB.RPTFILE.D.&RUNDATE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
