@@ -0,0 +1,19 @@
+000010******************************************************************
+000020* PERSREC.CPY
+000030* Author: Ceferino Mulet
+000040* Date-written: 09/08/2026
+000050* Purpose: Layout del maestro indexado de personas (PERSFILE),
+000060*          clave por apellido + nombre.
+000070* Modification history:
+000080*   09/08/2026  CM  CREACION INICIAL DEL COPY.
+000090******************************************************************
+000100 01  PF-RECORD.
+000110     05  PF-CLAVE.
+000120         10  PF-APELLIDO      PIC X(10).
+000130         10  PF-NOMBRE        PIC X(10).
+000140     05  PF-FECHA-ALTA        PIC 9(08).
+000150     05  PF-ESTADO            PIC X(01).
+000160         88  PF-ACTIVO                VALUE "A".
+000170         88  PF-INACTIVO              VALUE "I".
+000180     05  FILLER               PIC X(31).
+000190
