@@ -0,0 +1,17 @@
+000010******************************************************************
+000020* REJREC.CPY
+000030* Author: Ceferino Mulet
+000040* Date-written: 09/08/2026
+000050* Purpose: Layout del registro de rechazos (REJFILE) para
+000060*          transacciones con NUM1/NUM2 no numericos.
+000070* Modification history:
+000080*   09/08/2026  CM  CREACION INICIAL DEL COPY.
+000090******************************************************************
+000100 01  RJ-RECORD.
+000110     05  RJ-FECHA             PIC 9(08).
+000120     05  RJ-HORA              PIC 9(08).
+000130     05  RJ-NUM1              PIC X(04).
+000140     05  RJ-NUM2              PIC X(04).
+000150     05  RJ-MOTIVO            PIC X(30).
+000160     05  FILLER               PIC X(26).
+000170
