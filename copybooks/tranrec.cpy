@@ -0,0 +1,29 @@
+000010******************************************************************
+000020* TRANREC.CPY
+000030* Author: Ceferino Mulet
+000040* Date-written: 09/08/2026
+000050* Purpose: Layout del registro de transaccion de entrada para
+000060*          el proceso ESTOY_PROBANDO. Un mismo registro sirve
+000070*          para la suma NUM1/NUM2, el mantenimiento del maestro
+000080*          de personas y la peticion de servicio (RUTINA0x).
+000090* Modification history:
+000100*   09/08/2026  CM  CREACION INICIAL DEL COPY.
+000110******************************************************************
+000120 01  TR-RECORD.
+000130     05  TR-NUM1              PIC X(04).
+000140     05  TR-NUM2              PIC X(04).
+000150     05  TR-APELLIDO          PIC X(10).
+000160     05  TR-NOMBRE            PIC X(10).
+000170     05  TR-MAINT-CODE        PIC X(01).
+000180         88  TR-ALTA                  VALUE "A".
+000190         88  TR-CAMBIO                VALUE "C".
+000200         88  TR-CONSULTA              VALUE "I".
+000210         88  TR-SIN-MANTENIMIENTO     VALUE " ".
+000220     05  TR-SVC-CODE          PIC X(01).
+000230         88  TR-SVC-RUTINA01          VALUE "1".
+000240         88  TR-SVC-RUTINA02          VALUE "2".
+000250         88  TR-SVC-RUTINA03          VALUE "3".
+000260         88  TR-SVC-RUTINA04          VALUE "4".
+000270         88  TR-SVC-NINGUNO           VALUE " ".
+000280     05  FILLER               PIC X(50).
+000290
