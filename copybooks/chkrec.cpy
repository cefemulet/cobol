@@ -0,0 +1,14 @@
+000010******************************************************************
+000020* CHKREC.CPY
+000030* Author: Ceferino Mulet
+000040* Date-written: 09/08/2026
+000050* Purpose: Layout del registro de checkpoint (CHKFILE) que
+000060*          permite reiniciar un lote largo sin reprocesar todo.
+000070* Modification history:
+000080*   09/08/2026  CM  CREACION INICIAL DEL COPY.
+000090******************************************************************
+000100 01  CK-RECORD.
+000110     05  CK-ULT-REG-PROC      PIC 9(08) COMP.
+000120     05  CK-FECHA-PROCESO     PIC 9(08).
+000130     05  FILLER               PIC X(20).
+000140
