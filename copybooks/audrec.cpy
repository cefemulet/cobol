@@ -0,0 +1,19 @@
+000010******************************************************************
+000020* AUDREC.CPY
+000030* Author: Ceferino Mulet
+000040* Date-written: 09/08/2026
+000050* Purpose: Layout del registro de auditoria (AUDFILE) - deja
+000060*          constancia de cada ADD NUM1 TO NUM2 GIVING RESUL.
+000070* Modification history:
+000080*   09/08/2026  CM  CREACION INICIAL DEL COPY.
+000090******************************************************************
+000100 01  AU-RECORD.
+000110     05  AU-FECHA             PIC 9(08).
+000120     05  AU-HORA              PIC 9(08).
+000130     05  AU-NUM1              PIC 9(04).
+000140     05  AU-NUM2              PIC 9(04).
+000150     05  AU-RESUL             PIC 9(05).
+000160     05  AU-APELLIDO          PIC X(10).
+000170     05  AU-NOMBRE            PIC X(10).
+000180     05  FILLER               PIC X(31).
+000190
