@@ -0,0 +1,19 @@
+000010******************************************************************
+000020* XTREC.CPY
+000030* Author: Ceferino Mulet
+000040* Date-written: 09/08/2026
+000050* Purpose: Layout del extracto de interfaz de ancho fijo
+000060*          (XTRFILE/XTRSRT) entregado a sistemas destino. Un
+000070*          registro por transaccion procesada, combinando la
+000080*          identidad de WSV-PERSONA con NUM1/NUM2/RESUL.
+000090* Modification history:
+000100*   09/08/2026  CM  CREACION INICIAL DEL COPY.
+000110******************************************************************
+000120 01  XT-RECORD.
+000130     05  XT-APELLIDO          PIC X(10).
+000140     05  XT-NOMBRE            PIC X(10).
+000150     05  XT-NUM1              PIC 9(04).
+000160     05  XT-NUM2              PIC 9(04).
+000170     05  XT-RESUL             PIC 9(05).
+000180     05  FILLER               PIC X(47).
+000190
